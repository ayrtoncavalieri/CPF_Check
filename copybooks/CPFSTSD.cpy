@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CPFSTSD
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 02/04/2021
+      * Purpose:  Sort-key record for the Receita Federal status file
+      *           as it goes into the SORT in 7000-RECONCILE-RF-STATUS.
+      *           The sorted output itself comes back out through the
+      *           STATUS-SRTD-FILE FD, which carries its own condition
+      *           names since this record is never read directly.
+      ******************************************************************
+       01  STATUS-SRTD-RECORD.
+           05 SSR-CPF                  PIC X(11).
+           05 SSR-CODE                 PIC X(01).
