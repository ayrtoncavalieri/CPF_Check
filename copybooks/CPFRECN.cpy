@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CPFRECN
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 02/04/2021
+      * Purpose:  Print-line layout for the reconciliation report that
+      *           flags our "OK!" CPFs coming back suspended or
+      *           cancelled on the Receita Federal status file.
+      ******************************************************************
+       01  CPF-RECON-LINE               PIC X(80).
