@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CPFREC
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 12/03/2021
+      * Purpose:  Record layout for the batch CPF extract read by
+      *           VER-CPF's batch validation pass.  One fixed 11-byte
+      *           CPF number per record, same shape as the 77 CPF
+      *           field validated interactively.
+      ******************************************************************
+       01  CPF-IN-RECORD.
+           05 CPF-IN-NUMBER           PIC X(11).
