@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CPFRPT
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 15/03/2021
+      * Purpose:  Print-line layout for the batch CPF validation
+      *           report: a header line, one detail line per rejected
+      *           CPF, and a trailing read/valid/invalid summary line.
+      ******************************************************************
+       01  CPF-RPT-LINE            PIC X(80).
