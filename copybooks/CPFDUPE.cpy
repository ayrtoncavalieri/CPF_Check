@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CPFDUPE
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 26/03/2021
+      * Purpose:  Print-line layout for the duplicate-CPF reconciliation
+      *           report produced by 4000-DUPLICATE-CHECK.
+      ******************************************************************
+       01  CPF-DUPE-LINE                PIC X(80).
