@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CPFEXSD
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 02/04/2021
+      * Purpose:  Record layout for the extract once it has come back
+      *           out of the SORT in 7000-RECONCILE-RF-STATUS.
+      ******************************************************************
+       01  EXTRACT-SRTD-RECORD          PIC X(11).
