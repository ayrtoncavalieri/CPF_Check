@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CPFEXTR
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 02/04/2021
+      * Purpose:  Record layout for the outbound extract of CPFs that
+      *           passed DIGIT(1)/DIGIT(2) validation, built to match
+      *           key-for-key against the monthly Receita Federal
+      *           status file for 7000-RECONCILE-RF-STATUS.
+      ******************************************************************
+       01  CPF-EXTRACT-RECORD          PIC X(11).
