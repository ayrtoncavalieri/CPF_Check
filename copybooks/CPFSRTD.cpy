@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CPFSRTD
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 26/03/2021
+      * Purpose:  Record layout for the CPF extract once it has come
+      *           back out of the SORT in 4000-DUPLICATE-CHECK.
+      ******************************************************************
+       01  SORTED-CPF-RECORD           PIC X(11).
