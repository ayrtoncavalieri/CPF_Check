@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CPFSTAT
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 02/04/2021
+      * Purpose:  Record layout for the monthly Receita Federal status
+      *           file received for reconciliation against our own
+      *           outbound extract of passed CPFs.  This record feeds
+      *           straight into the SORT in 7000-RECONCILE-RF-STATUS
+      *           and is never read field-by-field itself; the sorted
+      *           output carries its own condition names on the
+      *           STATUS-SRTD-FILE FD instead.
+      ******************************************************************
+       01  RF-STATUS-RECORD.
+           05 RF-STATUS-CPF            PIC X(11).
+           05 RF-STATUS-CODE           PIC X(01).
