@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook: CPFCKPT
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 24/03/2021
+      * Purpose:  Checkpoint record for the batch CPF validation pass,
+      *           so a run that abends partway through a large extract
+      *           can restart from the last record successfully
+      *           processed instead of reprocessing the whole file.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05 CKPT-LAST-RECORD        PIC 9(7).
+           05 CKPT-TOTAL-VALID        PIC 9(7).
+           05 CKPT-TOTAL-INVALID      PIC 9(7).
