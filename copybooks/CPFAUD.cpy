@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CPFAUD
+      * Author:   Ayrton Cavalieri de Almeida
+      * Date-Written: 22/03/2021
+      * Purpose:  Record layout for the LGPD audit log.  One line per
+      *           CPF checked: when it was checked, the masked value
+      *           (check digits hidden) and the OK!/~OK! result.
+      ******************************************************************
+       01  CPF-AUDIT-LINE           PIC X(80).
