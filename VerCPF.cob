@@ -19,19 +19,119 @@
       * General Public License along with this program.
       * If not, see <https://www.gnu.org/licenses/>.
 
+      ******************************************************************
+      * Modification History
+      * 12/03/2021 ACA - Added a batch mode that drives the same
+      *                   check-digit logic over a file of CPFs
+      *                   instead of a single typed-in number.
+      * 15/03/2021 ACA - Added a printed summary/detail report of the
+      *                   rejected CPFs found by the batch pass.
+      * 16/03/2021 ACA - Batch and interactive checks now reject the
+      *                   eleven repeated-digit placeholder CPFs that
+      *                   pass mod-11 but are never actually issued.
+      * 17/03/2021 ACA - Interactive CPF entry now strips the
+      *                   999.999.999-99 mask punctuation before the
+      *                   check-digit math runs.
+      * 19/03/2021 ACA - Added a CNPJ check-digit mode alongside the
+      *                   existing CPF checking.
+      * 22/03/2021 ACA - Every CPF check (interactive and batch) is now
+      *                   appended to an audit log for LGPD compliance.
+      * 24/03/2021 ACA - Added checkpoint/restart support so a large
+      *                   batch run can resume after an abend without
+      *                   reprocessing already-validated records.
+      * 26/03/2021 ACA - Added a duplicate-CPF detection pass over the
+      *                   batch input file.
+      * 29/03/2021 ACA - Replaced the hard-coded flow with a numbered
+      *                   menu so an operator can pick single check,
+      *                   batch run, report, or CNPJ mode.
+      * 02/04/2021 ACA - Added an outbound extract of passed CPFs and
+      *                   a reconciliation pass against the monthly
+      *                   Receita Federal status file.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. VER-CPF.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-IN-FILE ASSIGN TO "CPFIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CPF-IN-FILE-STATUS.
+           SELECT REPORT-OUT-FILE ASSIGN TO "CPFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "CPFAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CPFCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO "CPFSORT".
+           SELECT SORTED-CPF-FILE ASSIGN TO "CPFSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUP-REPORT-FILE ASSIGN TO "CPFDUPE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-OUT-FILE ASSIGN TO "CPFEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXTRACT-FILE-STATUS.
+           SELECT STATUS-IN-FILE ASSIGN TO "RFSTATUS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-FILE-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "CPFRECON"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXTRACT-SORT-FILE ASSIGN TO "CPFEXSRT".
+           SELECT EXTRACT-SRTD-FILE ASSIGN TO "CPFEXSD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATUS-SORT-FILE ASSIGN TO "RFSTSRT".
+           SELECT STATUS-SRTD-FILE ASSIGN TO "CPFSTSD"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  CPF-IN-FILE.
+           COPY CPFREC.
+       FD  REPORT-OUT-FILE.
+           COPY CPFRPT.
+       FD  AUDIT-LOG-FILE.
+           COPY CPFAUD.
+       FD  CHECKPOINT-FILE.
+           COPY CPFCKPT.
+       SD  SORT-WORK-FILE.
+           COPY CPFSRTD.
+       FD  SORTED-CPF-FILE.
+           01 SORTED-CPF-OUT-RECORD    PIC X(11).
+       FD  DUP-REPORT-FILE.
+           COPY CPFDUPE.
+       FD  EXTRACT-OUT-FILE.
+           COPY CPFEXTR.
+       FD  STATUS-IN-FILE.
+           COPY CPFSTAT.
+       FD  RECON-REPORT-FILE.
+           COPY CPFRECN.
+       SD  EXTRACT-SORT-FILE.
+           COPY CPFEXSD.
+       FD  EXTRACT-SRTD-FILE.
+           01 EXTRACT-SRTD-OUT-RECORD  PIC X(11).
+       SD  STATUS-SORT-FILE.
+           COPY CPFSTSD.
+       FD  STATUS-SRTD-FILE.
+           01 STATUS-SRTD-OUT-RECORD.
+              05 STSD-OUT-CPF          PIC X(11).
+              05 STSD-OUT-CODE         PIC X(01).
+                  88 STSD-SUSPENDED        VALUE "S".
+                  88 STSD-CANCELLED        VALUE "C".
        WORKING-STORAGE SECTION.
       *     CPF = Input string.
            77 CPF PIC X(11) VALUE SPACES.
       *     NCPF = Redefines the string as a digit vector.
            77 NCPF REDEFINES CPF PIC 9(1) OCCURS 11.
+      *     CPF-RAW-INPUT = What the operator actually typed, which may
+      *     still have the 999.999.999-99 mask punctuation in it.
+           77 CPF-RAW-INPUT PIC X(14) VALUE SPACES.
+      *     CPF-DIGIT-COUNT = How many numeric characters have been
+      *     copied out of CPF-RAW-INPUT into CPF so far.
+           77 CPF-DIGIT-COUNT PIC 9(2) VALUE ZERO.
       *     Editing clause to display the typed CPF on screen.
            77 DCPF PIC 999.999.999/99.
       *     VCPF = Valid digits of a CPF
@@ -44,11 +144,192 @@
            77 DIGIT PIC 9(1) OCCURS 2.
       *     I = Iterator.
            77 I PIC 9(2).
+      *     MODE-OPTION = Which mode the operator picked at the prompt.
+           77 MODE-OPTION PIC 9(1) VALUE ZERO.
+      *     CNPJ = Input string for the company check-digit mode.
+           77 CNPJ PIC X(14) VALUE SPACES.
+      *     NCNPJ = Redefines the string as a digit vector.
+           77 NCNPJ REDEFINES CNPJ PIC 9(1) OCCURS 14.
+      *     CNPJ-RAW-INPUT = What the operator actually typed, which
+      *     may still have the 99.999.999/9999-99 mask punctuation in
+      *     it.
+           77 CNPJ-RAW-INPUT PIC X(18) VALUE SPACES.
+      *     CNPJ-DIGIT-COUNT = How many numeric characters have been
+      *     copied out of CNPJ-RAW-INPUT into CNPJ so far.
+           77 CNPJ-DIGIT-COUNT PIC 9(2) VALUE ZERO.
+      *     DCNPJ = Typed CNPJ formatted for display (built by
+      *     5000-CHECK-ONE-CNPJ since the trailing -99 check digits
+      *     cannot be expressed as an ordinary editing PICTURE).
+           77 DCNPJ PIC X(18) VALUE SPACES.
+      *     CNPJ-WEIGHTS-1/2 = Mod-11 weighting tables for the first
+      *     and second CNPJ check digits, read right to left the same
+      *     way the CPF weights above are.
+           77 CNPJ-WEIGHTS-1 PIC 9(12) VALUE 543298765432.
+           77 CNPJ-WGT-1 REDEFINES CNPJ-WEIGHTS-1 PIC 9(1) OCCURS 12.
+           77 CNPJ-WEIGHTS-2 PIC 9(13) VALUE 6543298765432.
+           77 CNPJ-WGT-2 REDEFINES CNPJ-WEIGHTS-2 PIC 9(1) OCCURS 13.
+      *     CNPJ-VALID-SW = Result switch set by 5000-VALIDATE-CNPJ.
+           77 CNPJ-VALID-SW PIC X(01) VALUE "N".
+               88 CNPJ-IS-VALID            VALUE "Y".
+               88 CNPJ-IS-INVALID          VALUE "N".
+      *     CPF-VALID-SW = Result switch set by 2000-VALIDATE-DIGITS.
+           77 CPF-VALID-SW PIC X(01) VALUE "N".
+               88 CPF-IS-VALID             VALUE "Y".
+               88 CPF-IS-INVALID           VALUE "N".
+      *     CPF-IN-EOF-SW = End-of-file switch for the batch pass.
+           77 CPF-IN-EOF-SW PIC X(01) VALUE "N".
+               88 CPF-IN-EOF               VALUE "Y".
+      *     CPF-FAKE-SW = Set on when all 11 digits repeat the same
+      *     digit (111.111.111-11 thru 999.999.999-99); Receita
+      *     Federal never issues these even though they pass mod-11.
+           77 CPF-FAKE-SW PIC X(01) VALUE "N".
+               88 CPF-IS-FAKE-SEQUENCE     VALUE "Y".
+      *     Batch run counters.
+           77 TOTAL-READ PIC 9(7) VALUE ZERO.
+           77 TOTAL-VALID PIC 9(7) VALUE ZERO.
+           77 TOTAL-INVALID PIC 9(7) VALUE ZERO.
+      *     RPT-LINE = Work area used to build each report line.
+           77 RPT-LINE PIC X(80) VALUE SPACES.
+      *     AUDIT-LINE = Work area used to build each audit line.
+           77 AUDIT-LINE PIC X(80) VALUE SPACES.
+      *     AUDIT-TS = Timestamp stamped on each audit log entry.
+           77 AUDIT-TS PIC X(21) VALUE SPACES.
+           77 AUDIT-RESULT PIC X(04) VALUE SPACES.
+      *     AUDIT-FILE-STATUS = Status of the audit log OPEN, so a
+      *     first-ever run (no audit log on disk yet) can fall back
+      *     from EXTEND to OUTPUT instead of abending.
+           77 AUDIT-FILE-STATUS PIC X(02) VALUE SPACES.
+      *     CKPT-FILE-STATUS = Status of the checkpoint file OPEN.
+           77 CKPT-FILE-STATUS PIC X(02) VALUE SPACES.
+      *     CKPT-INTERVAL = How many records go by between
+      *     checkpoints on a large batch run.
+           77 CKPT-INTERVAL PIC 9(3) VALUE 100.
+           77 CKPT-COUNTER PIC 9(3) VALUE ZERO.
+      *     RESUME-RECORD = Last record number a prior run got
+      *     through, read back from CHECKPOINT-FILE on restart; zero
+      *     means this is a fresh run with nothing to skip.
+           77 RESUME-RECORD PIC 9(7) VALUE ZERO.
+      *     DUP-* = Working fields for the control-break duplicate
+      *     scan in 4000-DUPLICATE-CHECK.
+           77 DUP-PREV-CPF PIC X(11) VALUE SPACES.
+           77 DUP-COUNT PIC 9(7) VALUE ZERO.
+           77 DUP-LINE PIC X(80) VALUE SPACES.
+           77 SORTED-EOF-SW PIC X(01) VALUE "N".
+               88 SORTED-CPF-EOF           VALUE "Y".
+           77 DUP-FOUND-SW PIC X(01) VALUE "N".
+               88 DUP-WAS-FOUND         VALUE "Y".
+      *     CPF-IN-FILE-STATUS = Status of the batch input file OPEN,
+      *     checked by 3000-BATCH-VALIDATE before reading it.
+           77 CPF-IN-FILE-STATUS PIC X(02) VALUE SPACES.
+      *     REPORT-FILE-STATUS = Status of the report file OPEN,
+      *     checked by 6000-PRINT-LAST-REPORT before reading it back.
+           77 REPORT-FILE-STATUS PIC X(02) VALUE SPACES.
+           77 REPORT-EOF-SW PIC X(01) VALUE "N".
+               88 REPORT-EOF            VALUE "Y".
+      *     EXTRACT-FILE-STATUS = Status of the extract file OPEN.
+           77 EXTRACT-FILE-STATUS PIC X(02) VALUE SPACES.
+      *     STATUS-FILE-STATUS = Status of the RF status file OPEN.
+           77 STATUS-FILE-STATUS PIC X(02) VALUE SPACES.
+      *     Working fields for the match-merge in
+      *     7000-RECONCILE-RF-STATUS.
+           77 EXTR-EOF-SW PIC X(01) VALUE "N".
+               88 EXTR-EOF              VALUE "Y".
+           77 STAT-EOF-SW PIC X(01) VALUE "N".
+               88 STAT-EOF              VALUE "Y".
+           77 RECON-LINE PIC X(80) VALUE SPACES.
+           77 RECON-FOUND-SW PIC X(01) VALUE "N".
+               88 RECON-WAS-FOUND       VALUE "Y".
+           77 TOTAL-READ-ED PIC Z(6)9.
+           77 TOTAL-VALID-ED PIC Z(6)9.
+           77 TOTAL-INVALID-ED PIC Z(6)9.
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-      *    Type CPF.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           DISPLAY "1. Check one CPF".
+           DISPLAY "2. Validate a batch file".
+           DISPLAY "3. Print last report".
+           DISPLAY "4. Check a CNPJ".
+           DISPLAY "5. Reconcile passed CPFs with Receita Federal".
+           DISPLAY "Escolha uma opcao: ".
+           ACCEPT MODE-OPTION.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           EVALUATE MODE-OPTION
+               WHEN 1
+                   PERFORM 1000-CHECK-ONE-CPF
+               WHEN 2
+                   PERFORM 3000-BATCH-VALIDATE
+               WHEN 3
+                   PERFORM 6000-PRINT-LAST-REPORT
+               WHEN 4
+                   PERFORM 5000-CHECK-ONE-CNPJ
+               WHEN 5
+                   PERFORM 7000-RECONCILE-RF-STATUS
+               WHEN OTHER
+                   DISPLAY "Opcao invalida."
+           END-EVALUATE.
+           CLOSE AUDIT-LOG-FILE.
+           STOP RUN.
+      ******************************************************************
+      * 1000-CHECK-ONE-CPF
+      * Prompts for a single CPF, validates it and displays the result
+      * the same way the original interactive flow always has.
+      ******************************************************************
+       1000-CHECK-ONE-CPF.
            DISPLAY "Digite seu CPF: ".
-           ACCEPT CPF.
+           ACCEPT CPF-RAW-INPUT.
+           PERFORM 1050-STRIP-PUNCTUATION.
+           PERFORM 2000-VALIDATE-DIGITS.
+           MOVE CPF TO DCPF.
+           MOVE CPF TO VCPF.
+           MOVE VCPF TO DVCPF.
+           DISPLAY "CPF NO: " DCPF.
+           IF CPF-IS-VALID
+               DISPLAY "OK!"
+           ELSE
+               DISPLAY "~OK!"
+               DISPLAY "NO VALIDO: " DVCPF "/" DIGIT(1) DIGIT(2)
+           END-IF.
+           PERFORM 2900-WRITE-AUDIT-LOG.
+           OPEN EXTEND EXTRACT-OUT-FILE.
+           IF EXTRACT-FILE-STATUS = "35"
+               OPEN OUTPUT EXTRACT-OUT-FILE
+           END-IF.
+           PERFORM 2950-WRITE-EXTRACT-LINE.
+           CLOSE EXTRACT-OUT-FILE.
+      ******************************************************************
+      * 1050-STRIP-PUNCTUATION
+      * Copies only the numeric characters out of CPF-RAW-INPUT into
+      * CPF, so a CPF pasted in with the 999.999.999-99 mask (dots and
+      * dash, exactly as DCPF displays it elsewhere) still lines up
+      * correctly with the NCPF digit vector.
+      ******************************************************************
+       1050-STRIP-PUNCTUATION.
+           MOVE SPACES TO CPF.
+           MOVE ZERO TO CPF-DIGIT-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 14
+               IF CPF-RAW-INPUT(I:1) >= "0" AND
+                       CPF-RAW-INPUT(I:1) <= "9"
+                   IF CPF-DIGIT-COUNT < 11
+                       ADD 1 TO CPF-DIGIT-COUNT
+                       MOVE CPF-RAW-INPUT(I:1)
+                           TO CPF(CPF-DIGIT-COUNT:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * 2000-VALIDATE-DIGITS
+      * Runs the mod-11 check-digit algorithm over whatever eleven
+      * digits are currently sitting in NCPF and sets CPF-VALID-SW.
+      * Shared by the interactive flow and the batch pass so both
+      * run exactly the same check.
+      ******************************************************************
+       2000-VALIDATE-DIGITS.
+           MOVE ZEROES TO ACC.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I = 10
               COMPUTE ACC = ACC + (NCPF(I) * (11 - I))
            END-PERFORM.
@@ -65,19 +346,522 @@
            COMPUTE ACC = 11 - ACC.
            COMPUTE ACC = FUNCTION MOD(ACC, 10).
            MOVE ACC TO DIGIT(2).
-           MOVE CPF TO DCPF.
-           DISPLAY "CPF NO: "DCPF.
            IF DIGIT(1) = NCPF(10) AND DIGIT(2) = NCPF(11)
-      *    If the CPF is valid, it says it's OK.
+               SET CPF-IS-VALID TO TRUE
+           ELSE
+               SET CPF-IS-INVALID TO TRUE
+           END-IF.
+           PERFORM 2050-CHECK-FAKE-SEQUENCE.
+           IF CPF-IS-FAKE-SEQUENCE
+               SET CPF-IS-INVALID TO TRUE
+           END-IF.
+      ******************************************************************
+      * 2050-CHECK-FAKE-SEQUENCE
+      * Guards against the eleven classic placeholder CPFs that are
+      * just the same digit repeated (111.111.111-11 thru
+      * 999.999.999-99).  These satisfy the mod-11 math above but are
+      * never actually issued by Receita Federal.
+      ******************************************************************
+       2050-CHECK-FAKE-SEQUENCE.
+           SET CPF-IS-FAKE-SEQUENCE TO TRUE.
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > 11
+               IF NCPF(I) NOT = NCPF(1)
+                   MOVE "N" TO CPF-FAKE-SW
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * 2900-WRITE-AUDIT-LOG
+      * Appends one LGPD audit line for the CPF just checked: when it
+      * was checked, the masked value (check digits hidden, same as
+      * DVCPF everywhere else) and the OK!/~OK! result.  Assumes DVCPF
+      * and CPF-VALID-SW already reflect the CPF just validated.
+      ******************************************************************
+       2900-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TS.
+           IF CPF-IS-VALID
+               MOVE "OK! " TO AUDIT-RESULT
+           ELSE
+               MOVE "~OK!" TO AUDIT-RESULT
+           END-IF.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING AUDIT-TS(1:8) "-" AUDIT-TS(9:6) "  "
+               DVCPF "  " AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LINE
+           END-STRING.
+           MOVE AUDIT-LINE TO CPF-AUDIT-LINE.
+           WRITE CPF-AUDIT-LINE.
+      ******************************************************************
+      * 2950-WRITE-EXTRACT-LINE
+      * Appends the CPF just checked to the outbound extract if (and
+      * only if) it passed DIGIT(1)/DIGIT(2) validation, so the extract
+      * can later be matched against the monthly Receita Federal
+      * status file by 7000-RECONCILE-RF-STATUS.  Assumes CPF and
+      * CPF-VALID-SW already reflect the CPF just validated.
+      ******************************************************************
+       2950-WRITE-EXTRACT-LINE.
+           IF CPF-IS-VALID
+               MOVE CPF TO CPF-EXTRACT-RECORD
+               WRITE CPF-EXTRACT-RECORD
+           END-IF.
+      ******************************************************************
+      * 3000-BATCH-VALIDATE
+      * Opens the day's CPF extract and runs 2000-VALIDATE-DIGITS over
+      * every record in it, one CPF per line, reporting OK!/~OK! for
+      * each without needing an operator to sit at the ACCEPT prompt.
+      ******************************************************************
+       3000-BATCH-VALIDATE.
+           MOVE ZEROES TO TOTAL-READ TOTAL-VALID TOTAL-INVALID.
+           MOVE ZEROES TO CKPT-COUNTER RESUME-RECORD.
+           MOVE "N" TO CPF-IN-EOF-SW.
+           PERFORM 3010-CHECKPOINT-READ.
+           OPEN INPUT CPF-IN-FILE.
+           IF CPF-IN-FILE-STATUS NOT = "00"
+               DISPLAY "ARQUIVO DE LOTE NAO ENCONTRADO: CPFIN"
+           ELSE
+               OPEN EXTEND EXTRACT-OUT-FILE
+               IF EXTRACT-FILE-STATUS = "35"
+                   OPEN OUTPUT EXTRACT-OUT-FILE
+               END-IF
+               IF RESUME-RECORD > ZERO
+                   DISPLAY "RETOMANDO A PARTIR DO REGISTRO "
+                       RESUME-RECORD
+                   OPEN EXTEND REPORT-OUT-FILE
+                   IF REPORT-FILE-STATUS = "35"
+                       OPEN OUTPUT REPORT-OUT-FILE
+                       PERFORM 3050-REPORT-WRITE-HEADER
+                   END-IF
+                   PERFORM 3020-BATCH-SKIP-RECORDS
+               ELSE
+                   OPEN OUTPUT REPORT-OUT-FILE
+                   PERFORM 3050-REPORT-WRITE-HEADER
+               END-IF
+               PERFORM 3100-BATCH-READ-RECORD
+               PERFORM UNTIL CPF-IN-EOF
+                   PERFORM 3200-BATCH-PROCESS-RECORD
+                   PERFORM 3100-BATCH-READ-RECORD
+               END-PERFORM
+               PERFORM 3060-REPORT-WRITE-SUMMARY
+               PERFORM 3450-CHECKPOINT-CLEAR
+               CLOSE CPF-IN-FILE
+               CLOSE REPORT-OUT-FILE
+               CLOSE EXTRACT-OUT-FILE
+               DISPLAY "TOTAL LIDO    : " TOTAL-READ
+               DISPLAY "TOTAL VALIDO  : " TOTAL-VALID
+               DISPLAY "TOTAL INVALIDO: " TOTAL-INVALID
+               PERFORM 4000-DUPLICATE-CHECK
+           END-IF.
+      ******************************************************************
+      * 3010-CHECKPOINT-READ
+      * Looks for a checkpoint left behind by a prior run of this
+      * batch that abended partway through.  If one is found,
+      * RESUME-RECORD and the running totals are loaded from it so
+      * the restarted run can pick up where it left off.
+      ******************************************************************
+       3010-CHECKPOINT-READ.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD TO RESUME-RECORD
+                       MOVE CKPT-TOTAL-VALID TO TOTAL-VALID
+                       MOVE CKPT-TOTAL-INVALID TO TOTAL-INVALID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+      ******************************************************************
+      * 3020-BATCH-SKIP-RECORDS
+      * Fast-forwards the input file past the records a prior run
+      * already validated, without rerunning the check-digit logic
+      * on them a second time.
+      ******************************************************************
+       3020-BATCH-SKIP-RECORDS.
+           MOVE ZEROES TO TOTAL-READ.
+           PERFORM UNTIL TOTAL-READ >= RESUME-RECORD
+                   OR CPF-IN-EOF
+               PERFORM 3100-BATCH-READ-RECORD
+               IF NOT CPF-IN-EOF
+                   ADD 1 TO TOTAL-READ
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * 3400-BATCH-WRITE-CHECKPOINT
+      * Records how far the batch pass has gotten so a restarted job
+      * does not have to reprocess records already validated.
+      ******************************************************************
+       3400-BATCH-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE TOTAL-READ TO CKPT-LAST-RECORD.
+           MOVE TOTAL-VALID TO CKPT-TOTAL-VALID.
+           MOVE TOTAL-INVALID TO CKPT-TOTAL-INVALID.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * 3450-CHECKPOINT-CLEAR
+      * Clears the checkpoint once the batch pass has read every
+      * record successfully, so the next run starts fresh instead of
+      * thinking it needs to resume.
+      ******************************************************************
+       3450-CHECKPOINT-CLEAR.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZEROES TO CKPT-LAST-RECORD CKPT-TOTAL-VALID
+               CKPT-TOTAL-INVALID.
+           WRITE CKPT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      ******************************************************************
+      * 4000-DUPLICATE-CHECK
+      * Sorts the batch input file by CPF and walks the sorted output
+      * looking for the same CPF number on more than one record.  This
+      * says nothing about whether a CPF is well-formed - that is
+      * 2000-VALIDATE-DIGITS' job - it only flags double-keyed entries
+      * so intake can follow up before the day's extract goes through.
+      ******************************************************************
+       4000-DUPLICATE-CHECK.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORTED-CPF-RECORD
+               USING CPF-IN-FILE
+               GIVING SORTED-CPF-FILE.
+           OPEN OUTPUT DUP-REPORT-FILE.
+           MOVE SPACES TO DUP-LINE.
+           STRING "RELATORIO DE CPFs DUPLICADOS NO LOTE"
+               DELIMITED BY SIZE INTO DUP-LINE
+           END-STRING.
+           MOVE DUP-LINE TO CPF-DUPE-LINE.
+           WRITE CPF-DUPE-LINE.
+           MOVE SPACES TO DUP-PREV-CPF.
+           MOVE ZEROES TO DUP-COUNT.
+           MOVE "N" TO DUP-FOUND-SW.
+           MOVE "N" TO SORTED-EOF-SW.
+           OPEN INPUT SORTED-CPF-FILE.
+           PERFORM 4100-SORTED-READ-RECORD.
+           PERFORM UNTIL SORTED-CPF-EOF
+               PERFORM 4200-DUPLICATE-CHECK-RECORD
+               PERFORM 4100-SORTED-READ-RECORD
+           END-PERFORM.
+           CLOSE SORTED-CPF-FILE.
+           IF NOT DUP-WAS-FOUND
+               MOVE SPACES TO DUP-LINE
+               STRING "NENHUM CPF DUPLICADO ENCONTRADO NO LOTE"
+                   DELIMITED BY SIZE INTO DUP-LINE
+               END-STRING
+               MOVE DUP-LINE TO CPF-DUPE-LINE
+               WRITE CPF-DUPE-LINE
+           END-IF.
+           CLOSE DUP-REPORT-FILE.
+      ******************************************************************
+      * 4100-SORTED-READ-RECORD
+      ******************************************************************
+       4100-SORTED-READ-RECORD.
+           READ SORTED-CPF-FILE
+               AT END
+                   MOVE "Y" TO SORTED-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 4200-DUPLICATE-CHECK-RECORD
+      ******************************************************************
+       4200-DUPLICATE-CHECK-RECORD.
+           IF SORTED-CPF-OUT-RECORD = DUP-PREV-CPF
+               ADD 1 TO DUP-COUNT
+               IF DUP-COUNT = 2
+                   MOVE SPACES TO DUP-LINE
+                   STRING "CPF DUPLICADO: " DUP-PREV-CPF
+                       DELIMITED BY SIZE INTO DUP-LINE
+                   END-STRING
+                   MOVE DUP-LINE TO CPF-DUPE-LINE
+                   WRITE CPF-DUPE-LINE
+                   MOVE "Y" TO DUP-FOUND-SW
+               END-IF
+           ELSE
+               MOVE SORTED-CPF-OUT-RECORD TO DUP-PREV-CPF
+               MOVE 1 TO DUP-COUNT
+           END-IF.
+      ******************************************************************
+      * 3050-REPORT-WRITE-HEADER
+      ******************************************************************
+       3050-REPORT-WRITE-HEADER.
+           MOVE SPACES TO RPT-LINE.
+           STRING "RELATORIO DE VALIDACAO DE CPF - CPFs REJEITADOS"
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           MOVE RPT-LINE TO CPF-RPT-LINE.
+           WRITE CPF-RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING "CPF REJEITADO   DIGITO CORRETO"
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           MOVE RPT-LINE TO CPF-RPT-LINE.
+           WRITE CPF-RPT-LINE.
+      ******************************************************************
+      * 3060-REPORT-WRITE-SUMMARY
+      ******************************************************************
+       3060-REPORT-WRITE-SUMMARY.
+           MOVE TOTAL-READ TO TOTAL-READ-ED.
+           MOVE TOTAL-VALID TO TOTAL-VALID-ED.
+           MOVE TOTAL-INVALID TO TOTAL-INVALID-ED.
+           MOVE SPACES TO RPT-LINE.
+           STRING "TOTAL LIDO: " TOTAL-READ-ED
+               "   TOTAL VALIDO: " TOTAL-VALID-ED
+               "   TOTAL INVALIDO: " TOTAL-INVALID-ED
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           MOVE RPT-LINE TO CPF-RPT-LINE.
+           WRITE CPF-RPT-LINE.
+      ******************************************************************
+      * 3100-BATCH-READ-RECORD
+      ******************************************************************
+       3100-BATCH-READ-RECORD.
+           READ CPF-IN-FILE
+               AT END
+                   MOVE "Y" TO CPF-IN-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 3200-BATCH-PROCESS-RECORD
+      ******************************************************************
+       3200-BATCH-PROCESS-RECORD.
+           ADD 1 TO TOTAL-READ.
+           MOVE CPF-IN-NUMBER TO CPF.
+           PERFORM 2000-VALIDATE-DIGITS.
+           MOVE CPF TO DCPF.
+           MOVE CPF TO VCPF.
+           MOVE VCPF TO DVCPF.
+           IF CPF-IS-VALID
+               ADD 1 TO TOTAL-VALID
+               DISPLAY DCPF " OK!"
+           ELSE
+               ADD 1 TO TOTAL-INVALID
+               DISPLAY DCPF " ~OK!"
+               PERFORM 3250-REPORT-WRITE-DETAIL
+           END-IF.
+           PERFORM 2900-WRITE-AUDIT-LOG.
+           PERFORM 2950-WRITE-EXTRACT-LINE.
+           ADD 1 TO CKPT-COUNTER.
+           IF CKPT-COUNTER >= CKPT-INTERVAL
+               PERFORM 3400-BATCH-WRITE-CHECKPOINT
+               MOVE ZEROES TO CKPT-COUNTER
+           END-IF.
+      ******************************************************************
+      * 3250-REPORT-WRITE-DETAIL
+      ******************************************************************
+       3250-REPORT-WRITE-DETAIL.
+           MOVE SPACES TO RPT-LINE.
+           STRING DVCPF "        " DIGIT(1) DIGIT(2)
+               DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           MOVE RPT-LINE TO CPF-RPT-LINE.
+           WRITE CPF-RPT-LINE.
+      ******************************************************************
+      * 6000-PRINT-LAST-REPORT
+      * Shows the last CPFRPT produced by 3000-BATCH-VALIDATE a line
+      * at a time, so an operator at the menu does not have to go
+      * find the file themselves to hand it to a supervisor.
+      ******************************************************************
+       6000-PRINT-LAST-REPORT.
+           OPEN INPUT REPORT-OUT-FILE.
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "NENHUM RELATORIO ENCONTRADO."
+           ELSE
+               MOVE "N" TO REPORT-EOF-SW
+               PERFORM 6100-REPORT-READ-LINE
+               PERFORM UNTIL REPORT-EOF
+                   DISPLAY CPF-RPT-LINE
+                   PERFORM 6100-REPORT-READ-LINE
+               END-PERFORM
+               CLOSE REPORT-OUT-FILE
+           END-IF.
+      ******************************************************************
+      * 6100-REPORT-READ-LINE
+      ******************************************************************
+       6100-REPORT-READ-LINE.
+           READ REPORT-OUT-FILE
+               AT END
+                   MOVE "Y" TO REPORT-EOF-SW
+           END-READ.
+      ******************************************************************
+      * 5000-CHECK-ONE-CNPJ
+      * Runs the same kind of flow as 1000-CHECK-ONE-CPF but for a
+      * 14-digit CNPJ, so operators onboarding business accounts don't
+      * need a separate tool just because the customer is a company.
+      ******************************************************************
+       5000-CHECK-ONE-CNPJ.
+           DISPLAY "Digite seu CNPJ: ".
+           ACCEPT CNPJ-RAW-INPUT.
+           PERFORM 5050-STRIP-CNPJ-PUNCTUATION.
+           PERFORM 5100-VALIDATE-CNPJ-DIGITS.
+           MOVE SPACES TO DCNPJ.
+           STRING NCNPJ(1) NCNPJ(2) "." NCNPJ(3) NCNPJ(4) NCNPJ(5) "."
+               NCNPJ(6) NCNPJ(7) NCNPJ(8) "/" NCNPJ(9) NCNPJ(10)
+               NCNPJ(11) NCNPJ(12) "-" NCNPJ(13) NCNPJ(14)
+               DELIMITED BY SIZE INTO DCNPJ
+           END-STRING.
+           DISPLAY "CNPJ NO: " DCNPJ.
+           IF CNPJ-IS-VALID
                DISPLAY "OK!"
            ELSE
-      *    Else, is warns that it's not valid and shows what should be
-      *    the valid digits.
                DISPLAY "~OK!"
-               MOVE CPF TO VCPF
-               MOVE VCPF TO DVCPF
-      *        Displays the valid number with digits.
-               DISPLAY "NO V√ÅLIDO: "DVCPF "/" DIGIT(1) DIGIT(2)
            END-IF.
-           STOP RUN.
+      ******************************************************************
+      * 5050-STRIP-CNPJ-PUNCTUATION
+      * Copies only the numeric characters out of CNPJ-RAW-INPUT into
+      * CNPJ, so a CNPJ pasted in with the 99.999.999/9999-99 mask
+      * (dots, slash and dash, exactly as DCNPJ displays it elsewhere)
+      * still lines up correctly with the NCNPJ digit vector.
+      ******************************************************************
+       5050-STRIP-CNPJ-PUNCTUATION.
+           MOVE SPACES TO CNPJ.
+           MOVE ZERO TO CNPJ-DIGIT-COUNT.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 18
+               IF CNPJ-RAW-INPUT(I:1) >= "0" AND
+                       CNPJ-RAW-INPUT(I:1) <= "9"
+                   IF CNPJ-DIGIT-COUNT < 14
+                       ADD 1 TO CNPJ-DIGIT-COUNT
+                       MOVE CNPJ-RAW-INPUT(I:1)
+                           TO CNPJ(CNPJ-DIGIT-COUNT:1)
+                   END-IF
+               END-IF
+           END-PERFORM.
+      ******************************************************************
+      * 5100-VALIDATE-CNPJ-DIGITS
+      * Mod-11 check-digit algorithm for CNPJ.  Same shape as the CPF
+      * check in 2000-VALIDATE-DIGITS, but CNPJ uses its own weighting
+      * tables (CNPJ-WGT-1/2) and a 12-digit base instead of 9.
+      ******************************************************************
+       5100-VALIDATE-CNPJ-DIGITS.
+           MOVE ZEROES TO ACC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+              COMPUTE ACC = ACC + (NCNPJ(I) * CNPJ-WGT-1(I))
+           END-PERFORM.
+           COMPUTE ACC = FUNCTION MOD(ACC, 11).
+           IF ACC < 2
+               MOVE ZERO TO DIGIT(1)
+           ELSE
+               COMPUTE DIGIT(1) = 11 - ACC
+           END-IF.
+           MOVE ZEROES TO ACC.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 12
+              COMPUTE ACC = ACC + (NCNPJ(I) * CNPJ-WGT-2(I))
+           END-PERFORM.
+           COMPUTE ACC = ACC + (DIGIT(1) * CNPJ-WGT-2(13)).
+           COMPUTE ACC = FUNCTION MOD(ACC, 11).
+           IF ACC < 2
+               MOVE ZERO TO DIGIT(2)
+           ELSE
+               COMPUTE DIGIT(2) = 11 - ACC
+           END-IF.
+           IF DIGIT(1) = NCNPJ(13) AND DIGIT(2) = NCNPJ(14)
+               SET CNPJ-IS-VALID TO TRUE
+           ELSE
+               SET CNPJ-IS-INVALID TO TRUE
+           END-IF.
+      ******************************************************************
+      * 7000-RECONCILE-RF-STATUS
+      * Sorts our outbound extract of passed CPFs and the monthly
+      * Receita Federal status file by CPF, then walks the two sorted
+      * files side by side (a classic match-merge) looking for any of
+      * our "OK!" CPFs that come back suspended or cancelled.  Passing
+      * the mod-11 check only proves a CPF is well-formed; this is
+      * what actually tells us whether Receita Federal still
+      * recognises it.
+      ******************************************************************
+       7000-RECONCILE-RF-STATUS.
+           OPEN INPUT EXTRACT-OUT-FILE.
+           IF EXTRACT-FILE-STATUS = "35"
+               DISPLAY "NENHUM EXTRATO DE CPFs PARA RECONCILIAR: "
+                   "CPFEXTR"
+           ELSE
+               CLOSE EXTRACT-OUT-FILE
+               OPEN INPUT STATUS-IN-FILE
+               IF STATUS-FILE-STATUS = "35"
+                   DISPLAY "ARQUIVO DE STATUS DA RECEITA FEDERAL "
+                       "NAO ENCONTRADO: RFSTATUS"
+               ELSE
+                   CLOSE STATUS-IN-FILE
+                   PERFORM 7050-RUN-RECONCILIATION
+               END-IF
+           END-IF.
+      ******************************************************************
+      * 7050-RUN-RECONCILIATION
+      * Does the actual sort and match-merge once both EXTRACT-OUT-FILE
+      * and STATUS-IN-FILE are confirmed present by 7000.
+      ******************************************************************
+       7050-RUN-RECONCILIATION.
+           SORT EXTRACT-SORT-FILE
+               ON ASCENDING KEY EXTRACT-SRTD-RECORD
+               USING EXTRACT-OUT-FILE
+               GIVING EXTRACT-SRTD-FILE.
+           SORT STATUS-SORT-FILE
+               ON ASCENDING KEY SSR-CPF
+               USING STATUS-IN-FILE
+               GIVING STATUS-SRTD-FILE.
+           OPEN OUTPUT RECON-REPORT-FILE.
+           MOVE SPACES TO RECON-LINE.
+           STRING "RECONCILIACAO DE CPFs COM A RECEITA FEDERAL"
+               DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING.
+           MOVE RECON-LINE TO CPF-RECON-LINE.
+           WRITE CPF-RECON-LINE.
+           MOVE "N" TO RECON-FOUND-SW.
+           MOVE "N" TO EXTR-EOF-SW.
+           MOVE "N" TO STAT-EOF-SW.
+           OPEN INPUT EXTRACT-SRTD-FILE.
+           OPEN INPUT STATUS-SRTD-FILE.
+           PERFORM 7100-EXTRACT-READ-RECORD.
+           PERFORM 7200-STATUS-READ-RECORD.
+           PERFORM UNTIL EXTR-EOF OR STAT-EOF
+               EVALUATE TRUE
+                   WHEN EXTRACT-SRTD-OUT-RECORD < STSD-OUT-CPF
+                       PERFORM 7100-EXTRACT-READ-RECORD
+                   WHEN EXTRACT-SRTD-OUT-RECORD > STSD-OUT-CPF
+                       PERFORM 7200-STATUS-READ-RECORD
+                   WHEN OTHER
+                       PERFORM 7300-RECONCILE-MATCH
+                       PERFORM 7100-EXTRACT-READ-RECORD
+                       PERFORM 7200-STATUS-READ-RECORD
+               END-EVALUATE
+           END-PERFORM.
+           CLOSE EXTRACT-SRTD-FILE.
+           CLOSE STATUS-SRTD-FILE.
+           IF NOT RECON-WAS-FOUND
+               MOVE SPACES TO RECON-LINE
+               STRING "NENHUM CPF SUSPENSO OU CANCELADO ENCONTRADO"
+                   DELIMITED BY SIZE INTO RECON-LINE
+               END-STRING
+               MOVE RECON-LINE TO CPF-RECON-LINE
+               WRITE CPF-RECON-LINE
+           END-IF.
+           CLOSE RECON-REPORT-FILE.
+      ******************************************************************
+      * 7100-EXTRACT-READ-RECORD
+      ******************************************************************
+       7100-EXTRACT-READ-RECORD.
+           READ EXTRACT-SRTD-FILE
+               AT END
+                   MOVE "Y" TO EXTR-EOF-SW
+                   MOVE HIGH-VALUES TO EXTRACT-SRTD-OUT-RECORD
+           END-READ.
+      ******************************************************************
+      * 7200-STATUS-READ-RECORD
+      ******************************************************************
+       7200-STATUS-READ-RECORD.
+           READ STATUS-SRTD-FILE
+               AT END
+                   MOVE "Y" TO STAT-EOF-SW
+                   MOVE HIGH-VALUES TO STSD-OUT-CPF
+           END-READ.
+      ******************************************************************
+      * 7300-RECONCILE-MATCH
+      * Our extract and the RF status file agree on a CPF; flag it
+      * only when RF itself says the CPF is suspended or cancelled.
+      ******************************************************************
+       7300-RECONCILE-MATCH.
+           IF STSD-SUSPENDED OR STSD-CANCELLED
+               MOVE SPACES TO RECON-LINE
+               STRING "CPF " EXTRACT-SRTD-OUT-RECORD
+                   " ESTA " STSD-OUT-CODE " NA RECEITA FEDERAL"
+                   DELIMITED BY SIZE INTO RECON-LINE
+               END-STRING
+               MOVE RECON-LINE TO CPF-RECON-LINE
+               WRITE CPF-RECON-LINE
+               MOVE "Y" TO RECON-FOUND-SW
+           END-IF.
        END PROGRAM VER-CPF.
